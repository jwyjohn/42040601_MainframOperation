@@ -13,8 +13,17 @@
       *                                                                         
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
-           SELECT GET-LINE ASSIGN TO GETLINE.                                   
+           SELECT GET-LINE ASSIGN DYNAMIC GETLINE-NAME.                         
            SELECT PRT-DONE ASSIGN TO PRTDONE.                                   
+           SELECT OPTIONAL WORD-CTL ASSIGN TO WORDCTL.                          
+           SELECT PRT-CONC ASSIGN TO PRTCONC.                                   
+           SELECT OPTIONAL PARM-CTL ASSIGN TO PARMCTL.                          
+           SELECT OPTIONAL PUNC-CTL ASSIGN TO PUNCCTL.                          
+           SELECT OPTIONAL CKPT-OUT ASSIGN TO CKPTOUT.                          
+           SELECT OPTIONAL CKPT-IN  ASSIGN TO CKPTIN.                           
+           SELECT OPTIONAL MEMB-CTL ASSIGN TO MEMBCTL.                          
+           SELECT PRT-CSV ASSIGN TO PRTCSV.                                     
+           SELECT PRT-DETAIL ASSIGN TO PRTDETL.                                 
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -30,13 +39,161 @@
           05 PRT-COMMENT    PIC X(20) VALUE SPACES.                             
           05 FILLER         PIC X(2)  VALUE SPACES.                             
           05 PRT-VAL        PIC Z(6)  VALUE ZEROS.                              
-          05 FILLER         PIC X(37) VALUE SPACES.                             
+          05 PRT-DOCTAG     PIC X(8)  VALUE SPACES.                             
+          05 PRT-MEMBER     PIC X(8)  VALUE SPACES.                             
+          05 FILLER         PIC X(21) VALUE SPACES.                             
+                                                                                
+       FD  WORD-CTL RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.             
+       01 WORDCTL-REC       PIC X(80) VALUE SPACES.                             
+                                                                                
+      *    PC-WORD IS WIDENED TO MATCH THE 80-BYTE IN-MEMORY WORD               
+      *    BUFFER (CONC-WORD) SO TWO DISTINCT LONG WORDS SHARING A              
+      *    COMMON PREFIX DO NOT READ AS DUPLICATE ROWS ON THE REPORT.           
+       FD  PRT-CONC RECORD CONTAINS 130 CHARACTERS RECORDING MODE F.            
+       01 PRT-CONC-REC.                                                         
+          05 PC-WORD        PIC X(80) VALUE SPACES.                             
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PC-COUNT       PIC Z(6)  VALUE ZEROS.                              
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PC-FIRSTLINE   PIC Z(6)  VALUE ZEROS.                              
+          05 FILLER         PIC X(34) VALUE SPACES.                             
+                                                                                
+       FD  PARM-CTL RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.             
+       01 PARM-REC.                                                             
+          05 PARM-KEY       PIC X(10) VALUE SPACES.                             
+          05 PARM-VAL       PIC X(70) VALUE SPACES.                             
+                                                                                
+       FD  PUNC-CTL RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.             
+       01 PUNCCTL-REC       PIC X(80) VALUE SPACES.                             
+                                                                                
+      *    CHECKPOINT RECORD CARRIES EVERY RUNNING COUNTER/TABLE THAT           
+      *    IS SMALL AND BOUNDED ENOUGH TO ROUND-TRIP THROUGH A SINGLE           
+      *    RECORD (KEYWORD COUNTS, LENGTH HISTOGRAM/LONGEST/AVG INPUT           
+      *    SUMS). PRT-CONC'S CONC-TABLE IS DELIBERATELY NOT CARRIED             
+      *    HERE - SEE A000-RESTART-LOAD.                                        
+       FD  CKPT-OUT RECORD CONTAINS 361 CHARACTERS RECORDING MODE F.            
+       01 CKPT-OUT-REC.                                                         
+          05 CKPTO-LINE-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTO-WORD-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTO-PUNC-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTO-SIXW-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTO-THEW-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTO-TOTAL-LEN-SUM    PIC 9(9) VALUE ZEROS.                       
+          05 CKPTO-LONGEST-WORD-LEN PIC 99   VALUE ZEROS.                       
+          05 CKPTO-LONGEST-WORD     PIC X(80) VALUE SPACES.                     
+          05 CKPTO-KW-COUNT    PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.            
+          05 CKPTO-LEN-HIST    PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.            
+                                                                                
+       FD  CKPT-IN RECORD CONTAINS 361 CHARACTERS RECORDING MODE F.             
+       01 CKPT-IN-REC.                                                          
+          05 CKPTI-LINE-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTI-WORD-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTI-PUNC-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTI-SIXW-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTI-THEW-COUNT  PIC 9(6) VALUE ZEROS.                            
+          05 CKPTI-TOTAL-LEN-SUM    PIC 9(9) VALUE ZEROS.                       
+          05 CKPTI-LONGEST-WORD-LEN PIC 99   VALUE ZEROS.                       
+          05 CKPTI-LONGEST-WORD     PIC X(80) VALUE SPACES.                     
+          05 CKPTI-KW-COUNT    PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.            
+          05 CKPTI-LEN-HIST    PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.            
+                                                                                
+       FD  MEMB-CTL RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.             
+       01 MEMBCTL-REC       PIC X(80) VALUE SPACES.                             
+                                                                                
+       FD  PRT-CSV RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.              
+       01 PRT-CSV-REC       PIC X(80) VALUE SPACES.                             
+                                                                                
+      *    PD-WORD IS WIDENED TO MATCH THE 80-BYTE IN-MEMORY WORD               
+      *    BUFFER (PRT-WORD) SO IT CAN HOLD THE FULL WORD, NOT JUST             
+      *    ITS FIRST 30 CHARACTERS - SEE PRT-CONC-REC ABOVE.                    
+       FD  PRT-DETAIL RECORD CONTAINS 130 CHARACTERS RECORDING MODE F.          
+       01 PRT-DETAIL-REC.                                                       
+          05 PD-WORD        PIC X(80) VALUE SPACES.                             
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PD-RULE        PIC X(10) VALUE SPACES.                             
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PD-LEN         PIC Z(6)  VALUE ZEROS.                              
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PD-LINE        PIC Z(6)  VALUE ZEROS.                              
+          05 FILLER         PIC X(2)  VALUE SPACES.                             
+          05 PD-DOCTAG      PIC X(8)  VALUE SPACES.                             
+          05 PD-MEMBER      PIC X(8)  VALUE SPACES.                             
+          05 FILLER         PIC X(4)  VALUE SPACES.                             
                                                                                 
        WORKING-STORAGE SECTION.                                                 
                                                                                 
-       01 PUNC              PIC X(7)  VALUE ',.()!"'.                           
+       01 GETLINE-NAME    PIC X(80) VALUE "GETLINE".                            
+                                                                                
+       01 CSV-VAL            PIC 9(6)  VALUE ZEROS.                             
+                                                                                
+       01 MEMBER-SWITCHES.                                                      
+          05 MEMBER-SW      PIC X(1)  VALUE 'N'.                                
+             88 NO-MORE-MEMBERS       VALUE 'Y'.                                
+          05 MULTI-MEMBER-SW PIC X(1) VALUE 'N'.                                
+             88 MULTI-MEMBER-MODE     VALUE 'Y'.                                
+                                                                                
+       01 CURRENT-MEMBER     PIC X(80) VALUE SPACES.                            
                                                                                 
-       01 THE-WORD          PIC X(80) VALUE 'THE'.                              
+       01 GRAND-TOTALS.                                                         
+          05 GRAND-WORD-COUNT   PIC 9(6) VALUE ZEROS.                           
+          05 GRAND-PUNC-COUNT   PIC 9(6) VALUE ZEROS.                           
+          05 GRAND-SIXW-COUNT   PIC 9(6) VALUE ZEROS.                           
+          05 GRAND-THEW-COUNT   PIC 9(6) VALUE ZEROS.                           
+          05 GRAND-KW-COUNT     PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.           
+          05 GRAND-LEN-HISTOGRAM PIC 9(6) OCCURS 20 TIMES VALUE ZEROS.          
+          05 GRAND-LONGEST-WORD-LEN PIC 99   VALUE ZEROS.                       
+          05 GRAND-LONGEST-WORD     PIC X(80) VALUE SPACES.                     
+          05 GRAND-TOTAL-LEN-SUM    PIC 9(9) VALUE ZEROS.                       
+                                                                                
+       01 SWITCHES.                                                             
+          05 CASE-INS-SW    PIC X(1)  VALUE 'N'.                                
+             88 CASE-INSENSITIVE      VALUE 'Y'.                                
+          05 RESTART-SW     PIC X(1)  VALUE 'N'.                                
+             88 RESTART-MODE          VALUE 'Y'.                                
+                                                                                
+       01 OVERFLOW-SWITCHES.                                                    
+          05 CONC-OVERFLOW-SW  PIC X(1) VALUE 'N'.                              
+             88 CONC-OVERFLOW           VALUE 'Y'.                              
+          05 KEYWORD-OVERFLOW-SW PIC X(1) VALUE 'N'.                            
+             88 KEYWORD-OVERFLOW          VALUE 'Y'.                            
+          05 PUNC-OVERFLOW-SW  PIC X(1) VALUE 'N'.                              
+             88 PUNC-OVERFLOW           VALUE 'Y'.                              
+                                                                                
+       01 CKPT-INTERVAL     PIC 9(6)  VALUE ZEROS.                              
+       01 SKIP-IDX          PIC 9(6)  VALUE ZEROS.                              
+                                                                                
+       01 PUNC-DEFAULT       PIC X(6)  VALUE ',.()!"'.                          
+                                                                                
+       01 PUNC-TABLE.                                                           
+          05 PUNC-COUNT-N    PIC 99    VALUE ZEROS.                             
+          05 PUNC-CHARS.                                                        
+             10 PUNC-CHAR    PIC X(1)  OCCURS 30 TIMES                          
+                              INDEXED BY PX VALUE SPACE.                        
+          05 PUNC-CHARS-STR REDEFINES PUNC-CHARS PIC X(30).                     
+                                                                                
+       01 KEYWORD-TABLE.                                                        
+          05 KEYWORD-COUNT-N PIC 99   VALUE ZEROS.                              
+          05 KEYWORD-ENTRY  OCCURS 20 TIMES INDEXED BY KW-IDX.                  
+             10 KW-WORD     PIC X(80) VALUE SPACES.                             
+             10 KW-COUNT    PIC 9(6)  VALUE ZEROS.                              
+                                                                                
+       01 CONC-TABLE.                                                           
+          05 CONC-COUNT-N   PIC 9(6)  VALUE ZEROS.                              
+          05 CONC-ENTRY     OCCURS 3000 TIMES                                   
+                              INDEXED BY CX.                                    
+             10 CONC-WORD   PIC X(80) VALUE SPACES.                             
+             10 CONC-CNT    PIC 9(6)  VALUE ZEROS.                              
+             10 CONC-FIRSTLN PIC 9(6) VALUE ZEROS.                              
+                                                                                
+       01 LEN-STATS.                                                            
+          05 LEN-HISTOGRAM   PIC 9(6) OCCURS 20 TIMES                           
+                              INDEXED BY LX VALUE ZEROS.                        
+          05 LONGEST-WORD-LEN PIC 99   VALUE ZEROS.                             
+          05 LONGEST-WORD    PIC X(80) VALUE SPACES.                            
+          05 TOTAL-LEN-SUM   PIC 9(9)  VALUE ZEROS.                             
+          05 AVG-LEN-EDIT    PIC ZZ9.99.                                        
+          05 AVG-LEN-ROUNDED  PIC 9(6)  VALUE ZEROS.                            
+          05 LEN-EDIT        PIC Z9.                                            
                                                                                 
        01 PGM-VARIABLES.                                                        
           05 LINE-COUNT     PIC 9(6)  VALUE ZEROS.                              
@@ -54,6 +211,11 @@
           05 REV-WORD       PIC X(80).                                          
           05 WORD-LEN       PIC 99    VALUE ZEROS.                              
           05 PUNC-TMP       PIC 99    VALUE ZEROS.                              
+          05 CMP-WORD       PIC X(80).                                          
+          05 DOC-TAG        PIC X(8)  VALUE SPACES.                             
+          05 CONC-FOUND-SW   PIC X(1)  VALUE 'N'.                               
+             88 CONC-FOUND            VALUE 'Y'.                                
+          05 HIT-RULE-SAVE   PIC X(10) VALUE SPACES.                            
           05 UNSTRPTR       PIC 99    VALUE 1.                                  
              88 USTRDONE              VALUE 81.                                 
                                                                                 
@@ -70,11 +232,97 @@
       *                                                                         
        A000-START.                                                              
            PERFORM A000-PROCL.                                                  
-           PERFORM A000-DONE.                                                   
+           PERFORM A000-WRITECONC.                                              
            STOP RUN.                                                            
       *                                                                         
        A000-PROCL.                                                              
+           PERFORM A000-LOADPARMS.                                              
+           PERFORM A000-LOADWORDS.                                              
+           PERFORM A000-LOADPUNC.                                               
+           OPEN INPUT MEMB-CTL.                                                 
+           READ MEMB-CTL                                                        
+           AT END                                                               
+              SET NO-MORE-MEMBERS TO TRUE                                       
+           END-READ.                                                            
+           IF NOT NO-MORE-MEMBERS                                               
+              SET MULTI-MEMBER-MODE TO TRUE                                     
+              IF RESTART-MODE                                                   
+                 DISPLAY "WARNING: RESTART=Y IS IGNORED WHEN A "                
+                         "MEMBER LIST (MEMBCTL) IS PRESENT - EACH "             
+                         "MEMBER STARTS FRESH"                                  
+                 MOVE 'N' TO RESTART-SW                                         
+              END-IF                                                            
+      *       A SINGLE CKPT-OUT WOULD BE REOPENED (AND TRUNCATED) FOR           
+      *       EVERY MEMBER, SINCE RESTART-MODE IS FORCED OFF ABOVE AND          
+      *       A CHECKPOINT IS ONLY EVER READ BACK BY A RESTART. WITH NO         
+      *       RESTART POSSIBLE ACROSS A MEMBER LIST, CHECKPOINTING HAS          
+      *       NOTHING TO SERVE - SUPPRESS IT RATHER THAN LEAVE CKPTOUT          
+      *       HOLDING ONLY THE LAST MEMBER'S CHECKPOINTS.                       
+              IF CKPT-INTERVAL > 0                                              
+                 DISPLAY "WARNING: CKPTN IS IGNORED WHEN A MEMBER "             
+                         "LIST (MEMBCTL) IS PRESENT - CHECKPOINTING "           
+                         "IS NOT MEANINGFUL ACROSS MULTIPLE MEMBERS"            
+                 MOVE ZEROS TO CKPT-INTERVAL                                    
+              END-IF                                                            
+           END-IF.                                                              
+      *    RESTART-SW IS FINAL AS OF HERE (THE MEMBCTL OVERRIDE ABOVE           
+      *    HAS ALREADY RUN), SO PRT-DONE/PRT-CSV/PRT-DETAIL CAN NOW BE          
+      *    OPENED EXTEND-VS-OUTPUT CONSISTENTLY - ALL THREE ARE WRITTEN         
+      *    TO AS HITS ARE FOUND (A000-WRITEHIT), SO ALL THREE NEED THE          
+      *    SAME TREATMENT ON A RESTART RUN.                                     
+           IF RESTART-MODE                                                      
+              OPEN EXTEND PRT-DONE                                              
+              OPEN EXTEND PRT-CSV                                               
+              OPEN EXTEND PRT-DETAIL                                            
+           ELSE                                                                 
+              OPEN OUTPUT PRT-DONE                                              
+              OPEN OUTPUT PRT-CSV                                               
+              OPEN OUTPUT PRT-DETAIL                                            
+           END-IF.                                                              
+           IF NO-MORE-MEMBERS                                                   
+              CLOSE MEMB-CTL                                                    
+              MOVE SPACES TO CURRENT-MEMBER                                     
+              PERFORM A000-PROCESS-FILE                                         
+              PERFORM A000-DONE                                                 
+           ELSE                                                                 
+              PERFORM UNTIL NO-MORE-MEMBERS                                     
+                      MOVE MEMBCTL-REC TO CURRENT-MEMBER                        
+                      MOVE MEMBCTL-REC TO GETLINE-NAME                          
+                      PERFORM A000-PROCESS-FILE                                 
+                      PERFORM A000-DONE                                         
+                      PERFORM A000-ACCUM-GRAND                                  
+                      PERFORM A000-RESET-CTRS                                   
+                      READ MEMB-CTL                                             
+                      AT END                                                    
+                         SET NO-MORE-MEMBERS TO TRUE                            
+                      END-READ                                                  
+              END-PERFORM                                                       
+              CLOSE MEMB-CTL                                                    
+              PERFORM A000-LOADGRAND                                            
+              MOVE "*GRAND-TOTAL*" TO CURRENT-MEMBER                            
+              PERFORM A000-DONE                                                 
+           END-IF.                                                              
+           PERFORM A000-WRITEPALIN.                                             
+           CLOSE PRT-DONE.                                                      
+           CLOSE PRT-CSV.                                                       
+           CLOSE PRT-DETAIL.                                                    
+                                                                                
+      *                                                                         
+       A000-PROCESS-FILE.                                                       
+           IF RESTART-MODE                                                      
+              PERFORM A000-RESTART-LOAD                                         
+           END-IF.                                                              
            OPEN INPUT GET-LINE.                                                 
+           IF RESTART-MODE                                                      
+              PERFORM A000-SKIPLINES                                            
+           END-IF.                                                              
+           IF CKPT-INTERVAL > 0                                                 
+              IF RESTART-MODE                                                   
+                 OPEN EXTEND CKPT-OUT                                           
+              ELSE                                                              
+                 OPEN OUTPUT CKPT-OUT                                           
+              END-IF                                                            
+           END-IF.                                                              
            READ GET-LINE                                                        
            AT END                                                               
               MOVE HIGH-VALUES TO GET-REC                                       
@@ -82,16 +330,238 @@
            PERFORM UNTIL GET-REC = HIGH-VALUES                                  
                    ADD 1 TO LINE-COUNT                                          
                    PERFORM A000-COUNTWD                                         
+                   IF CKPT-INTERVAL > 0                                         
+                      AND FUNCTION MOD(LINE-COUNT CKPT-INTERVAL) = 0            
+                      PERFORM A000-CKPT-WRITE                                   
+                   END-IF                                                       
                    READ GET-LINE                                                
                    AT END                                                       
                       MOVE HIGH-VALUES TO GET-REC                               
                    END-READ                                                     
            END-PERFORM.                                                         
            CLOSE GET-LINE.                                                      
+           IF CKPT-INTERVAL > 0                                                 
+              CLOSE CKPT-OUT                                                    
+           END-IF.                                                              
+                                                                                
+      *                                                                         
+       A000-ACCUM-GRAND.                                                        
+           ADD WORD-COUNT     TO GRAND-WORD-COUNT.                              
+           ADD PUNC-COUNT     TO GRAND-PUNC-COUNT.                              
+           ADD SIXW-COUNT     TO GRAND-SIXW-COUNT.                              
+           ADD THEW-COUNT     TO GRAND-THEW-COUNT.                              
+           ADD TOTAL-LEN-SUM  TO GRAND-TOTAL-LEN-SUM.                           
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   ADD KW-COUNT(KW-IDX) TO GRAND-KW-COUNT(KW-IDX)               
+           END-PERFORM.                                                         
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                         
+                   ADD LEN-HISTOGRAM(LX) TO GRAND-LEN-HISTOGRAM(LX)             
+           END-PERFORM.                                                         
+           IF LONGEST-WORD-LEN > GRAND-LONGEST-WORD-LEN                         
+              MOVE LONGEST-WORD-LEN TO GRAND-LONGEST-WORD-LEN                   
+              MOVE LONGEST-WORD     TO GRAND-LONGEST-WORD                       
+           END-IF.                                                              
+                                                                                
+      *                                                                         
+       A000-RESET-CTRS.                                                         
+           MOVE ZEROS  TO WORD-COUNT.                                           
+           MOVE ZEROS  TO PUNC-COUNT.                                           
+           MOVE ZEROS  TO SIXW-COUNT.                                           
+           MOVE ZEROS  TO THEW-COUNT.                                           
+           MOVE ZEROS  TO TOTAL-LEN-SUM.                                        
+           MOVE ZEROS  TO LONGEST-WORD-LEN.                                     
+           MOVE SPACES TO LONGEST-WORD.                                         
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                         
+                   MOVE ZEROS TO LEN-HISTOGRAM(LX)                              
+           END-PERFORM.                                                         
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   MOVE ZEROS TO KW-COUNT(KW-IDX)                               
+           END-PERFORM.                                                         
+                                                                                
+      *                                                                         
+       A000-LOADGRAND.                                                          
+           MOVE GRAND-WORD-COUNT        TO WORD-COUNT.                          
+           MOVE GRAND-PUNC-COUNT        TO PUNC-COUNT.                          
+           MOVE GRAND-SIXW-COUNT        TO SIXW-COUNT.                          
+           MOVE GRAND-THEW-COUNT        TO THEW-COUNT.                          
+           MOVE GRAND-TOTAL-LEN-SUM     TO TOTAL-LEN-SUM.                       
+           MOVE GRAND-LONGEST-WORD-LEN  TO LONGEST-WORD-LEN.                    
+           MOVE GRAND-LONGEST-WORD      TO LONGEST-WORD.                        
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   MOVE GRAND-KW-COUNT(KW-IDX) TO KW-COUNT(KW-IDX)              
+           END-PERFORM.                                                         
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                         
+                   MOVE GRAND-LEN-HISTOGRAM(LX) TO LEN-HISTOGRAM(LX)            
+           END-PERFORM.                                                         
+                                                                                
+      *                                                                         
+       A000-LOADPARMS.                                                          
+           OPEN INPUT PARM-CTL.                                                 
+           READ PARM-CTL                                                        
+           AT END                                                               
+              MOVE HIGH-VALUES TO PARM-REC                                      
+           END-READ.                                                            
+           PERFORM UNTIL PARM-REC = HIGH-VALUES                                 
+                   IF PARM-KEY = "CASEINS"                                      
+                      AND PARM-VAL(1:1) = "Y"                                   
+                      MOVE 'Y' TO CASE-INS-SW                                   
+                   END-IF                                                       
+                   IF PARM-KEY = "RESTART"                                      
+                      AND PARM-VAL(1:1) = "Y"                                   
+                      MOVE 'Y' TO RESTART-SW                                    
+                   END-IF                                                       
+                   IF PARM-KEY = "CKPTN"                                        
+                      AND FUNCTION TRIM(PARM-VAL) IS NUMERIC                    
+                      COMPUTE CKPT-INTERVAL =                                   
+                         FUNCTION NUMVAL(FUNCTION TRIM(PARM-VAL))               
+                   END-IF                                                       
+                   READ PARM-CTL                                                
+                   AT END                                                       
+                      MOVE HIGH-VALUES TO PARM-REC                              
+                   END-READ                                                     
+           END-PERFORM.                                                         
+           CLOSE PARM-CTL.                                                      
+                                                                                
+      *                                                                         
+       A000-LOADWORDS.                                                          
+           MOVE ZEROS TO KEYWORD-COUNT-N.                                       
+           OPEN INPUT WORD-CTL.                                                 
+           READ WORD-CTL                                                        
+           AT END                                                               
+              MOVE HIGH-VALUES TO WORDCTL-REC                                   
+           END-READ.                                                            
+           PERFORM UNTIL WORDCTL-REC = HIGH-VALUES                              
+                      OR KEYWORD-COUNT-N = 20                                   
+                   IF WORDCTL-REC NOT = SPACES                                  
+                      ADD 1 TO KEYWORD-COUNT-N                                  
+                      MOVE WORDCTL-REC TO KW-WORD(KEYWORD-COUNT-N)              
+                   END-IF                                                       
+                   READ WORD-CTL                                                
+                   AT END                                                       
+                      MOVE HIGH-VALUES TO WORDCTL-REC                           
+                   END-READ                                                     
+           END-PERFORM.                                                         
+           IF WORDCTL-REC NOT = HIGH-VALUES                                     
+              SET KEYWORD-OVERFLOW TO TRUE                                      
+              DISPLAY "WARNING: KEYWORD TABLE FULL AT 20 WORDS - "              
+                      "FURTHER WORDCTL ENTRIES ARE IGNORED"                     
+           END-IF.                                                              
+           CLOSE WORD-CTL.                                                      
+           IF KEYWORD-COUNT-N = 0                                               
+              MOVE 1     TO KEYWORD-COUNT-N                                     
+              MOVE "THE" TO KW-WORD(1)                                          
+           END-IF.                                                              
+                                                                                
+      *                                                                         
+       A000-LOADPUNC.                                                           
+           MOVE ZEROS TO PUNC-COUNT-N.                                          
+           OPEN INPUT PUNC-CTL.                                                 
+           READ PUNC-CTL                                                        
+           AT END                                                               
+              MOVE HIGH-VALUES TO PUNCCTL-REC                                   
+           END-READ.                                                            
+           PERFORM UNTIL PUNCCTL-REC = HIGH-VALUES                              
+                      OR PUNC-COUNT-N = 30                                      
+                   IF PUNCCTL-REC(1:1) NOT = SPACE                              
+                      ADD 1 TO PUNC-COUNT-N                                     
+                      MOVE PUNCCTL-REC(1:1) TO PUNC-CHAR(PUNC-COUNT-N)          
+                   END-IF                                                       
+                   READ PUNC-CTL                                                
+                   AT END                                                       
+                      MOVE HIGH-VALUES TO PUNCCTL-REC                           
+                   END-READ                                                     
+           END-PERFORM.                                                         
+           IF PUNCCTL-REC NOT = HIGH-VALUES                                     
+              SET PUNC-OVERFLOW TO TRUE                                         
+              DISPLAY "WARNING: PUNCTUATION TABLE FULL AT 30 "                  
+                      "CHARACTERS - FURTHER PUNCCTL ENTRIES ARE "               
+                      "IGNORED"                                                 
+           END-IF.                                                              
+           CLOSE PUNC-CTL.                                                      
+           IF PUNC-COUNT-N = 0                                                  
+              MOVE LENGTH OF PUNC-DEFAULT TO PUNC-COUNT-N                       
+              PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > PUNC-COUNT-N            
+                      MOVE PUNC-DEFAULT(PX:1) TO PUNC-CHAR(PX)                  
+              END-PERFORM                                                       
+           END-IF.                                                              
+                                                                                
+      *                                                                         
+       A000-RESTART-LOAD.                                                       
+      *    PRT-CONC'S CONC-TABLE (REQ 001) IS NOT CHECKPOINTED - IT IS          
+      *    BOUNDED AT 3000 DISTINCT WORDS BUT REBUILDING IT IN A FIXED          
+      *    80-BYTE CHECKPOINT RECORD WOULD REQUIRE DUMPING THE WHOLE            
+      *    TABLE ON EVERY CHECKPOINT. A RESTARTED RUN'S PRT-CONC WILL           
+      *    THEREFORE ONLY REFLECT WORDS SEEN FROM THE RESTART POINT             
+      *    FORWARD - WARN SO THAT IS VISIBLE, NOT SILENT.                       
+           DISPLAY "WARNING: RESTART MODE REBUILDS PRT-CONC FROM THE "          
+                   "RESTART POINT ONLY - WORD COUNTS/FIRST-LINES FROM "         
+                   "BEFORE THE CHECKPOINT ARE NOT IN THIS RUN'S "               
+                   "CONCORDANCE".                                               
+           OPEN INPUT CKPT-IN.                                                  
+           READ CKPT-IN                                                         
+           AT END                                                               
+              MOVE HIGH-VALUES TO CKPT-IN-REC                                   
+           END-READ.                                                            
+           PERFORM UNTIL CKPT-IN-REC = HIGH-VALUES                              
+                   MOVE CKPTI-LINE-COUNT TO LINE-COUNT                          
+                   MOVE CKPTI-WORD-COUNT TO WORD-COUNT                          
+                   MOVE CKPTI-PUNC-COUNT TO PUNC-COUNT                          
+                   MOVE CKPTI-SIXW-COUNT TO SIXW-COUNT                          
+                   MOVE CKPTI-THEW-COUNT TO THEW-COUNT                          
+                   MOVE CKPTI-TOTAL-LEN-SUM    TO TOTAL-LEN-SUM                 
+                   MOVE CKPTI-LONGEST-WORD-LEN TO LONGEST-WORD-LEN              
+                   MOVE CKPTI-LONGEST-WORD     TO LONGEST-WORD                  
+                   PERFORM VARYING KW-IDX FROM 1 BY 1                           
+                             UNTIL KW-IDX > KEYWORD-COUNT-N                     
+                           MOVE CKPTI-KW-COUNT(KW-IDX)                          
+                             TO KW-COUNT(KW-IDX)                                
+                   END-PERFORM                                                  
+                   PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                 
+                           MOVE CKPTI-LEN-HIST(LX) TO LEN-HISTOGRAM(LX)         
+                   END-PERFORM                                                  
+                   READ CKPT-IN                                                 
+                   AT END                                                       
+                      MOVE HIGH-VALUES TO CKPT-IN-REC                           
+                   END-READ                                                     
+           END-PERFORM.                                                         
+           CLOSE CKPT-IN.                                                       
+                                                                                
+      *                                                                         
+       A000-SKIPLINES.                                                          
+           PERFORM VARYING SKIP-IDX FROM 1 BY 1                                 
+                     UNTIL SKIP-IDX > LINE-COUNT                                
+                   READ GET-LINE                                                
+                   AT END                                                       
+                      CONTINUE                                                  
+                   END-READ                                                     
+           END-PERFORM.                                                         
+                                                                                
+      *                                                                         
+       A000-CKPT-WRITE.                                                         
+           MOVE LINE-COUNT TO CKPTO-LINE-COUNT.                                 
+           MOVE WORD-COUNT TO CKPTO-WORD-COUNT.                                 
+           MOVE PUNC-COUNT TO CKPTO-PUNC-COUNT.                                 
+           MOVE SIXW-COUNT TO CKPTO-SIXW-COUNT.                                 
+           MOVE THEW-COUNT TO CKPTO-THEW-COUNT.                                 
+           MOVE TOTAL-LEN-SUM    TO CKPTO-TOTAL-LEN-SUM.                        
+           MOVE LONGEST-WORD-LEN TO CKPTO-LONGEST-WORD-LEN.                     
+           MOVE LONGEST-WORD     TO CKPTO-LONGEST-WORD.                         
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   MOVE KW-COUNT(KW-IDX) TO CKPTO-KW-COUNT(KW-IDX)              
+           END-PERFORM.                                                         
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                         
+                   MOVE LEN-HISTOGRAM(LX) TO CKPTO-LEN-HIST(LX)                 
+           END-PERFORM.                                                         
+           WRITE CKPT-OUT-REC.                                                  
                                                                                 
       *                                                                         
        A000-COUNTWD.                                                            
            MOVE GET-REC(1:72) TO WORD-BUF.                                      
+           MOVE GET-REC(73:8) TO DOC-TAG.                                       
            MOVE 1 TO UNSTRPTR.                                                  
            PERFORM A000-PUNC.                                                   
            PERFORM UNTIL USTRDONE                                               
@@ -100,43 +570,74 @@
                    UNSTRING WORD-BUF DELIMITED BY ALL SPACES                    
                       INTO TEMPWORD WITH POINTER UNSTRPTR                       
                    END-UNSTRING                                                 
-                   INSPECT TEMPWORD CONVERTING PUNC TO SPACES                   
+                   INSPECT TEMPWORD CONVERTING PUNC-CHARS-STR TO SPACES         
                    INSPECT TEMPWORD TALLYING LS-COUNTER FOR LEADING             
                       SPACES                                                    
                    ADD 1 TO LS-COUNTER                                          
                    MOVE TEMPWORD(LS-COUNTER:) TO PRT-WORD                       
                    ADD 1 TO WORD-COUNT                                          
       *            DISPLAY WORD-COUNT SPACE PRT-WORD                            
+                   IF CASE-INSENSITIVE                                          
+                      MOVE FUNCTION UPPER-CASE(PRT-WORD) TO CMP-WORD            
+                   ELSE                                                         
+                      MOVE PRT-WORD TO CMP-WORD                                 
+                   END-IF                                                       
                    PERFORM A000-PALIN                                           
                    PERFORM A000-SIX                                             
                    PERFORM A000-THE                                             
+                   PERFORM A000-CONC                                            
            END-PERFORM.                                                         
                                                                                 
+      *    CX IS BOUNDED TO THE POPULATED PREFIX (1 THRU CONC-COUNT-N)          
+      *    VIA THE "CX > CONC-COUNT-N" WHEN BELOW, SO A LOOKUP COSTS            
+      *    THE NUMBER OF DISTINCT WORDS SEEN SO FAR, NOT A FULL SCAN            
+      *    OF ALL 3000 SLOTS, FOR EVERY WORD IN THE INPUT.                      
+       A000-CONC.                                                               
+           MOVE ZEROS TO WORD-LEN.                                              
+           INSPECT PRT-WORD TALLYING WORD-LEN FOR                               
+              CHARACTERS BEFORE INITIAL SPACE.                                  
+           IF WORD-LEN > 0                                                      
+              MOVE 'N' TO CONC-FOUND-SW                                         
+              SET CX TO 1                                                       
+              SEARCH CONC-ENTRY VARYING CX                                      
+                 AT END                                                         
+                    CONTINUE                                                    
+                 WHEN CX > CONC-COUNT-N                                         
+                    CONTINUE                                                    
+                 WHEN CONC-WORD(CX) = PRT-WORD                                  
+                    SET CONC-FOUND TO TRUE                                      
+                    ADD 1 TO CONC-CNT(CX)                                       
+              END-SEARCH                                                        
+              IF NOT CONC-FOUND                                                 
+                 IF CONC-COUNT-N < 3000                                         
+                    ADD 1 TO CONC-COUNT-N                                       
+                    MOVE PRT-WORD    TO CONC-WORD(CONC-COUNT-N)                 
+                    MOVE 1           TO CONC-CNT(CONC-COUNT-N)                  
+                    MOVE LINE-COUNT  TO CONC-FIRSTLN(CONC-COUNT-N)              
+                 ELSE                                                           
+                    IF NOT CONC-OVERFLOW                                        
+                       SET CONC-OVERFLOW TO TRUE                                
+                       DISPLAY "WARNING: PRT-CONC TABLE FULL AT 3000 "          
+                               "WORDS - FURTHER DISTINCT WORDS ARE "            
+                               "NOT COUNTED"                                    
+                    END-IF                                                      
+                 END-IF                                                         
+              END-IF                                                            
+           END-IF.                                                              
+                                                                                
       *                                                                         
        A000-PUNC.                                                               
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL ".".                      
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL ",".                      
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL "(".                      
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL ")".                      
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL "!".                      
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
-           MOVE ZEROS TO PUNC-TMP.                                              
-           INSPECT WORD-BUF TALLYING PUNC-TMP FOR ALL QUOTE.                    
-           ADD PUNC-TMP TO PUNC-COUNT.                                          
+           PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > PUNC-COUNT-N               
+              MOVE ZEROS TO PUNC-TMP                                            
+              INSPECT WORD-BUF TALLYING PUNC-TMP                                
+                 FOR ALL PUNC-CHAR(PX)                                          
+              ADD PUNC-TMP TO PUNC-COUNT                                        
+           END-PERFORM.                                                         
       *                                                                         
        A000-PALIN.                                                              
            MOVE SPACES TO REV-TMPW.                                             
            MOVE SPACES TO REV-WORD.                                             
-           MOVE FUNCTION REVERSE(PRT-WORD) TO REV-TMPW.                         
+           MOVE FUNCTION REVERSE(CMP-WORD) TO REV-TMPW.                         
            MOVE ZEROS TO LS-COUNTER.                                            
            INSPECT REV-TMPW TALLYING LS-COUNTER FOR LEADING SPACES.             
            ADD 1 TO LS-COUNTER.                                                 
@@ -144,11 +645,14 @@
            MOVE ZEROS TO WORD-LEN.                                              
            INSPECT PRT-WORD TALLYING WORD-LEN FOR                               
               CHARACTERS BEFORE INITIAL SPACE.                                  
-           IF REV-WORD = PRT-WORD                                               
+           IF REV-WORD = CMP-WORD                                               
               DISPLAY "  PALINDROME "                                           
-                      REV-WORD(1:WORD-LEN)                                      
+                      PRT-WORD(1:WORD-LEN)                                      
                       " AT LINE "                                               
                       LINE-COUNT                                                
+                      " DOC " DOC-TAG                                           
+              MOVE "PALINDROME" TO PD-RULE                                      
+              PERFORM A000-WRITEHIT                                             
            END-IF.                                                              
                                                                                 
                                                                                 
@@ -159,43 +663,241 @@
               CHARACTERS BEFORE INITIAL SPACE.                                  
            IF WORD-LEN = 6                                                      
               ADD 1 TO SIXW-COUNT                                               
-      *       DISPLAY "SIX!"                                                    
+              MOVE "SIXLETTER" TO PD-RULE                                       
+              PERFORM A000-WRITEHIT                                             
+           END-IF.                                                              
+           IF WORD-LEN > 0                                                      
+              IF WORD-LEN > 20                                                  
+                 ADD 1 TO LEN-HISTOGRAM(20)                                     
+              ELSE                                                              
+                 ADD 1 TO LEN-HISTOGRAM(WORD-LEN)                               
+              END-IF                                                            
+              ADD WORD-LEN TO TOTAL-LEN-SUM                                     
+              IF WORD-LEN > LONGEST-WORD-LEN                                    
+                 MOVE WORD-LEN TO LONGEST-WORD-LEN                              
+                 MOVE PRT-WORD TO LONGEST-WORD                                  
+              END-IF                                                            
            END-IF.                                                              
                                                                                 
+      *                                                                         
+      *    WRITES ONE PRT-DETAIL RECORD FOR A PALINDROME/SIX-LETTER             
+      *    HIT AS SOON AS IT IS FOUND (PD-RULE IS SET BY THE CALLER),           
+      *    PLUS A MATCHING PRT-DONE/PRT-CSV DETAIL LINE - NO HIT IS             
+      *    EVER BUFFERED IN WORKING STORAGE, SO THERE IS NO TABLE SIZE          
+      *    TO OVERFLOW AND A CHECKPOINT RESTART SEES EVERY HIT WRITTEN          
+      *    BEFORE THE ABEND AS WELL AS EVERY HIT AFTER IT.                      
+       A000-WRITEHIT.                                                           
+           MOVE PD-RULE TO HIT-RULE-SAVE.                                       
+           MOVE ZEROS TO WORD-LEN.                                              
+           INSPECT PRT-WORD TALLYING WORD-LEN FOR                               
+              CHARACTERS BEFORE INITIAL SPACE.                                  
+           MOVE SPACES TO PRT-DETAIL-REC.                                       
+           MOVE HIT-RULE-SAVE TO PD-RULE.                                       
+           MOVE PRT-WORD      TO PD-WORD.                                       
+           MOVE WORD-LEN      TO PD-LEN.                                        
+           MOVE LINE-COUNT    TO PD-LINE.                                       
+           MOVE DOC-TAG       TO PD-DOCTAG.                                     
+           MOVE CURRENT-MEMBER TO PD-MEMBER.                                    
+           WRITE PRT-DETAIL-REC.                                                
+           ACCEPT REFMOD-TIME-ITEM FROM TIME.                                   
+           MOVE FUNCTION CURRENT-DATE(1:8) TO YYYYMMDD.                         
+           MOVE YYYYMMDD TO PRT-DATE.                                           
+           MOVE REFMOD-TIME-ITEM(1:4) TO PRT-TIME.                              
+           MOVE SPACES TO PRT-COMMENT.                                          
+           MOVE ZEROS  TO PRT-VAL.                                              
+           STRING PD-RULE DELIMITED BY SPACE                                    
+                  " " DELIMITED BY SIZE                                         
+                  PRT-WORD DELIMITED BY SPACE                                   
+              INTO PRT-COMMENT.                                                 
+           MOVE LINE-COUNT     TO PRT-VAL.                                      
+           MOVE DOC-TAG        TO PRT-DOCTAG.                                   
+           MOVE CURRENT-MEMBER TO PRT-MEMBER.                                   
+           WRITE PRT-REC-DONE.                                                  
+           PERFORM A000-WRITECSV.                                               
+           MOVE SPACES TO PRT-DOCTAG.                                           
+           MOVE SPACES TO PRT-MEMBER.                                           
+                                                                                
       *                                                                         
        A000-THE.                                                                
-           IF PRT-WORD = THE-WORD                                               
-              ADD 1 TO THEW-COUNT                                               
-           END-IF.                                                              
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   IF CASE-INSENSITIVE                                          
+                      IF CMP-WORD = FUNCTION UPPER-CASE(KW-WORD(KW-IDX))        
+                         ADD 1 TO KW-COUNT(KW-IDX)                              
+                         ADD 1 TO THEW-COUNT                                    
+                      END-IF                                                    
+                   ELSE                                                         
+                      IF PRT-WORD = KW-WORD(KW-IDX)                             
+                         ADD 1 TO KW-COUNT(KW-IDX)                              
+                         ADD 1 TO THEW-COUNT                                    
+                      END-IF                                                    
+                   END-IF                                                       
+           END-PERFORM.                                                         
                                                                                 
       *                                                                         
        A000-DONE.                                                               
-           OPEN OUTPUT PRT-DONE.                                                
            MOVE SPACES TO PRT-REC-DONE.                                         
            ACCEPT REFMOD-TIME-ITEM FROM TIME.                                   
            MOVE FUNCTION CURRENT-DATE(1:8) TO YYYYMMDD.                         
            MOVE YYYYMMDD TO PRT-DATE.                                           
            MOVE REFMOD-TIME-ITEM(1:4) TO PRT-TIME.                              
+           IF CURRENT-MEMBER NOT = SPACES                                       
+              IF CURRENT-MEMBER = "*GRAND-TOTAL*"                               
+                 MOVE "GRAND TOTAL" TO PRT-COMMENT                              
+              ELSE                                                              
+                 STRING "MEMBER " DELIMITED BY SIZE                             
+                        CURRENT-MEMBER DELIMITED BY SPACE                       
+                    INTO PRT-COMMENT                                            
+              END-IF                                                            
+              WRITE PRT-REC-DONE                                                
+              PERFORM A000-WRITECSV                                             
+           END-IF.                                                              
            MOVE "TOTAL words " TO PRT-COMMENT.                                  
            MOVE WORD-COUNT TO PRT-VAL.                                          
-           WRITE PRT-REC-DONE.                                                  
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
       *                                                                         
            MOVE SPACES TO PRT-COMMENT.                                          
            MOVE ZEROS TO PRT-VAL.                                               
            MOVE "SIX LETTER count " TO PRT-COMMENT.                             
            MOVE SIXW-COUNT TO PRT-VAL.                                          
-           WRITE PRT-REC-DONE.                                                  
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
       *                                                                         
            MOVE SPACES TO PRT-COMMENT.                                          
            MOVE ZEROS TO PRT-VAL.                                               
-           MOVE "THE count " TO PRT-COMMENT.                                    
+           MOVE "KEYWORD TOTAL " TO PRT-COMMENT.                                
            MOVE THEW-COUNT TO PRT-VAL.                                          
-           WRITE PRT-REC-DONE.                                                  
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
+      *                                                                         
+           PERFORM VARYING KW-IDX FROM 1 BY 1                                   
+                     UNTIL KW-IDX > KEYWORD-COUNT-N                             
+                   MOVE SPACES TO PRT-COMMENT                                   
+                   MOVE ZEROS TO PRT-VAL                                        
+                   STRING "KEYWORD "  DELIMITED BY SIZE                         
+                           KW-WORD(KW-IDX) DELIMITED BY SPACE                   
+                      INTO PRT-COMMENT                                          
+                   MOVE KW-COUNT(KW-IDX) TO PRT-VAL                             
+                   WRITE PRT-REC-DONE                                           
+                   PERFORM A000-WRITECSV                                        
+           END-PERFORM.                                                         
       *                                                                         
            MOVE SPACES TO PRT-COMMENT.                                          
            MOVE ZEROS TO PRT-VAL.                                               
            MOVE "PUNC count " TO PRT-COMMENT.                                   
            MOVE PUNC-COUNT TO PRT-VAL.                                          
-           WRITE PRT-REC-DONE.                                                  
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
       *                                                                         
-           CLOSE PRT-DONE.                                                      
+           MOVE SPACES TO PRT-COMMENT.                                          
+           MOVE ZEROS TO PRT-VAL.                                               
+           MOVE SPACES TO PRT-DOCTAG.                                           
+           STRING "LONGEST " DELIMITED BY SIZE                                  
+                  LONGEST-WORD DELIMITED BY SPACE                               
+              INTO PRT-COMMENT.                                                 
+           MOVE LONGEST-WORD-LEN TO PRT-VAL.                                    
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
+      *                                                                         
+           MOVE SPACES TO PRT-COMMENT.                                          
+           MOVE ZEROS TO PRT-VAL.                                               
+      *    PRT-VAL/CSV-VAL CARRY A PLAIN UNEDITED COUNT ON EVERY ROW            
+      *    OF PRT-DONE/PRT-CSV, THE SAME AS THE KEYWORD AND LEN                 
+      *    HISTOGRAM ROWS ABOVE - THE FULL TWO-DECIMAL AVERAGE BELONGS          
+      *    IN PRT-COMMENT AS TEXT, NOT SCALED INTO THE VALUE COLUMN.            
+           IF WORD-COUNT > 0                                                    
+              COMPUTE AVG-LEN-EDIT ROUNDED =                                    
+                 TOTAL-LEN-SUM / WORD-COUNT                                     
+              COMPUTE AVG-LEN-ROUNDED ROUNDED =                                 
+                 TOTAL-LEN-SUM / WORD-COUNT                                     
+           ELSE                                                                 
+              MOVE ZEROS TO AVG-LEN-EDIT                                        
+              MOVE ZEROS TO AVG-LEN-ROUNDED                                     
+           END-IF.                                                              
+           STRING "AVG WORD LEN " DELIMITED BY SIZE                             
+                  AVG-LEN-EDIT DELIMITED BY SIZE                                
+              INTO PRT-COMMENT.                                                 
+           MOVE AVG-LEN-ROUNDED TO PRT-VAL.                                     
+           WRITE PRT-REC-DONE                                                   
+           PERFORM A000-WRITECSV.                                               
+      *                                                                         
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > 20                         
+                   MOVE SPACES TO PRT-COMMENT                                   
+                   MOVE ZEROS TO PRT-VAL                                        
+                   IF LX = 20                                                   
+                      MOVE "LEN 20+ words" TO PRT-COMMENT                       
+                   ELSE                                                         
+                      MOVE LX TO LEN-EDIT                                       
+                      STRING "LEN " DELIMITED BY SIZE                           
+                             LEN-EDIT DELIMITED BY SIZE                         
+                             " words" DELIMITED BY SIZE                         
+                         INTO PRT-COMMENT                                       
+                   END-IF                                                       
+                   MOVE LEN-HISTOGRAM(LX) TO PRT-VAL                            
+                   WRITE PRT-REC-DONE                                           
+                   PERFORM A000-WRITECSV                                        
+           END-PERFORM.                                                         
+                                                                                
+      *                                                                         
+       A000-WRITECSV.                                                           
+           MOVE PRT-VAL TO CSV-VAL.                                             
+           MOVE SPACES TO PRT-CSV-REC.                                          
+           STRING PRT-DATE               DELIMITED BY SIZE                      
+                  ","                    DELIMITED BY SIZE                      
+                  PRT-TIME               DELIMITED BY SIZE                      
+                  ","                    DELIMITED BY SIZE                      
+                  FUNCTION TRIM(PRT-COMMENT) DELIMITED BY SIZE                  
+                  ","                    DELIMITED BY SIZE                      
+                  CSV-VAL                DELIMITED BY SIZE                      
+              INTO PRT-CSV-REC.                                                 
+           WRITE PRT-CSV-REC.                                                   
+                                                                                
+      *                                                                         
+      *    PALINDROME/SIX-LETTER HITS ARE WRITTEN DIRECTLY TO                   
+      *    PRT-DETAIL/PRT-DONE AS THEY ARE FOUND (A000-WRITEHIT) -              
+      *    THE ONLY THING LEFT TO REPORT HERE AT END OF RUN IS                  
+      *    WHETHER THE CONCORDANCE TABLE OVERFLOWED.                            
+       A000-WRITEPALIN.                                                         
+           IF CONC-OVERFLOW                                                     
+              MOVE SPACES TO PRT-COMMENT                                        
+              MOVE ZEROS TO PRT-VAL                                             
+              MOVE SPACES TO PRT-DOCTAG                                         
+              MOVE SPACES TO PRT-MEMBER                                         
+              MOVE "CONC TABLE FULL" TO PRT-COMMENT                             
+              WRITE PRT-REC-DONE                                                
+              PERFORM A000-WRITECSV                                             
+           END-IF.                                                              
+           IF KEYWORD-OVERFLOW                                                  
+              MOVE SPACES TO PRT-COMMENT                                        
+              MOVE ZEROS TO PRT-VAL                                             
+              MOVE SPACES TO PRT-DOCTAG                                         
+              MOVE SPACES TO PRT-MEMBER                                         
+              MOVE "KEYWORD TABLE FULL" TO PRT-COMMENT                          
+              WRITE PRT-REC-DONE                                                
+              PERFORM A000-WRITECSV                                             
+           END-IF.                                                              
+           IF PUNC-OVERFLOW                                                     
+              MOVE SPACES TO PRT-COMMENT                                        
+              MOVE ZEROS TO PRT-VAL                                             
+              MOVE SPACES TO PRT-DOCTAG                                         
+              MOVE SPACES TO PRT-MEMBER                                         
+              MOVE "PUNC TABLE FULL" TO PRT-COMMENT                             
+              WRITE PRT-REC-DONE                                                
+              PERFORM A000-WRITECSV                                             
+           END-IF.                                                              
+                                                                                
+      *                                                                         
+       A000-WRITECONC.                                                          
+           SORT CONC-ENTRY ASCENDING KEY CONC-WORD.                             
+           OPEN OUTPUT PRT-CONC.                                                
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > 3000                       
+                   IF CONC-WORD(CX) NOT = SPACES                                
+                      MOVE SPACES TO PRT-CONC-REC                               
+                      MOVE CONC-WORD(CX)     TO PC-WORD                         
+                      MOVE CONC-CNT(CX)      TO PC-COUNT                        
+                      MOVE CONC-FIRSTLN(CX)  TO PC-FIRSTLINE                    
+                      WRITE PRT-CONC-REC                                        
+                   END-IF                                                       
+           END-PERFORM.                                                         
+           CLOSE PRT-CONC.                                                      
